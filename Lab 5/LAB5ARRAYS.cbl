@@ -42,6 +42,22 @@
       *
            SELECT STUDENT-REPORT-FILE
                ASSIGN TO PRINTER "L5OUTPUT.TXT".
+      *
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO PRINTER "L5EXCPT.TXT".
+      *
+           SELECT HONOR-ROLL-FILE
+               ASSIGN TO PRINTER "L5HONOR.TXT".
+      *
+           SELECT ACADEMIC-ALERT-FILE
+               ASSIGN TO PRINTER "L5ALERT.TXT".
+      *
+           SELECT GPA-EXTRACT-FILE
+               ASSIGN TO "L5GPA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "L5SORT.TMP".
       *
        DATA DIVISION.
        FILE SECTION.
@@ -49,19 +65,76 @@
        FD STUDENT-FILE
            RECORD CONTAINS 80 CHARACTERS.
       *
+      * RAW, DATA-ENTRY-ORDER INPUT RECORD - SORTED INTO
+      * SORT-WORK-RECORD BELOW BEFORE 600-PROCESS-STUDENT-RECORD
+      * EVER SEES A STUDENT, SO ITS FIELDS ARE NOT REFERENCED
+      * DIRECTLY ANYWHERE ELSE IN THE PROGRAM.
        01  STUDENT-RECORD.
+           05  IR-CLASS-CODE                   PIC X(5).
+               88  IS-TRAILER-RECORD                   VALUE 'TRLR '.
+           05  IR-NAME                         PIC X(20).
+           05  IR-TEST-COUNT                   PIC 9.
+      * CODE GRADE ARRAY HERE - MUST BE THE LAST ITEM IN THE RECORD
+      * SINCE IT IS OCCURS ... DEPENDING ON; THE OLD TRAILING FILLER
+      * WAS UNUSED PADDING AND IS DROPPED RATHER THAN MOVED AHEAD OF
+      * IT, SO THE ON-DISK COLUMN POSITIONS OF THE REAL FIELDS DON'T
+      * SHIFT.
+           05 IR-GRADE-IN       OCCURS 1 TO 9 TIMES
+                                DEPENDING ON IR-TEST-COUNT
+                                PIC 9(3).
+      *
+      * TRAILER RECORD - CARRIES THE EXPECTED STUDENT COUNT FOR
+      * THIS FILE, IDENTIFIED BY 'TRLR ' IN THE CLASS-CODE POSITION.
+      * A SECOND 01 UNDER THE SAME FD SHARES STUDENT-RECORD'S
+      * STORAGE, SO NO REDEFINES CLAUSE IS NEEDED (OR ALLOWED,
+      * SINCE STUDENT-RECORD IS VARIABLE LENGTH).
+       01  TRAILER-RECORD.
+           05  TR-ID                           PIC X(5).
+           05  TR-EXPECTED-COUNT                PIC 9(5).
+           05  FILLER                          PIC X(70).
+      *
+       SD  SORT-WORK-FILE.
+      *
+       01  SORT-WORK-RECORD.
            05  SR-CLASS-CODE                   PIC X(5).
            05  SR-NAME                         PIC X(20).
-      * CODE GRADE ARRAY HERE
-           05 CODE-GRADE-IN    OCCURS 4 TIMES PIC 9(3).
-
-
-           05  FILLER                          PIC X(29).
+           05  SR-TEST-COUNT                   PIC 9.
+      * MUST BE THE LAST ITEM IN THE RECORD SINCE IT IS
+      * OCCURS ... DEPENDING ON; UNUSED TRAILING FILLER DROPPED
+      * RATHER THAN MOVED AHEAD OF IT (SEE STUDENT-RECORD ABOVE).
+           05 CODE-GRADE-IN    OCCURS 1 TO 9 TIMES
+                                DEPENDING ON SR-TEST-COUNT
+                                PIC 9(3).
       *
        FD  STUDENT-REPORT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+      *
+       01  REPORT-LINE                     PIC X(100).
+      *
+       FD  EXCEPTION-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  EXCEPTION-REPORT-LINE           PIC X(80).
+      *
+       FD  HONOR-ROLL-FILE
            RECORD CONTAINS 80 CHARACTERS.
       *
-       01  REPORT-LINE                     PIC X(80).
+       01  HONOR-ROLL-LINE                 PIC X(80).
+      *
+       FD  ACADEMIC-ALERT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  ACADEMIC-ALERT-LINE             PIC X(80).
+      *
+       FD  GPA-EXTRACT-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+      *
+       01  GPA-EXTRACT-RECORD.
+           05  GE-CLASS-CODE                PIC X(5).
+           05  GE-NAME                      PIC X(20).
+           05  GE-AVG                       PIC 999.
+           05  GE-GRADE                     PIC X.
+           05  FILLER                       PIC X.
       *
        WORKING-STORAGE SECTION.
       *
@@ -73,21 +146,44 @@
       *
        01  REPORT-FIELDS.
            05  PROPER-SPACING               PIC 9      VALUE 1.
+           05  WS-LINE-COUNT                PIC 999    VALUE ZERO.
+           05  WS-MAX-LINES-PER-PAGE        PIC 999    VALUE 20.
+           05  WS-PAGE-FLIPPED-FLAG         PIC X      VALUE 'N'.
+               88  PAGE-WAS-FLIPPED                    VALUE 'Y'.
       *
        01  WS-CURRENT-DATE.
-           05  WS-YEAR                      PIC 99.
+           05  WS-YEAR                      PIC 9999.
            05  WS-MONTH                     PIC 99.
            05  WS-DAY                       PIC 99.
       *
        01  DETAIL-FIELDS.
            05  DF-TEST-TOTAL                PIC S9(5)   VALUE +0.
            05  DF-AVG                       PIC S9(3)   VALUE +0.
+           05  DF-VALID-COUNT               PIC S99     VALUE +0.
            
           
           
       *
        01  STUDENT-FIELD.
-           05  CF-STUDENT-COUNT             PIC S99     VALUE +0.    
+           05  CF-STUDENT-COUNT             PIC S9(5)   VALUE +0.
+           05  CF-EXPECTED-COUNT            PIC S9(5)   VALUE -1.
+      *
+       01  CLASS-BREAK-FIELDS.
+           05  WS-PREV-CLASS-CODE           PIC X(5)    VALUE SPACES.
+           05  WS-FIRST-RECORD-FLAG         PIC X       VALUE 'Y'.
+               88  FIRST-RECORD                         VALUE 'Y'.
+           05  CL-AVG-TOTAL                 PIC S9(7)   VALUE +0.
+           05  CL-STUDENT-COUNT             PIC S999    VALUE +0.
+           05  CL-CLASS-AVERAGE             PIC S9(3)   VALUE +0.
+      *
+       01  GRAND-STATS-FIELDS.
+           05  GS-HIGH-SCORE                PIC S999    VALUE 0.
+           05  GS-LOW-SCORE                 PIC S999    VALUE 999.
+           05  GS-COUNT-A                   PIC S999    VALUE 0.
+           05  GS-COUNT-B                   PIC S999    VALUE 0.
+           05  GS-COUNT-C                   PIC S999    VALUE 0.
+           05  GS-COUNT-D                   PIC S999    VALUE 0.
+           05  GS-COUNT-F                   PIC S999    VALUE 0.
       *
       ********************OUTPUT AREA*********************************
 
@@ -98,8 +194,8 @@
                10                          PIC X    VALUE '/'.
                10  H1-DAY                  PIC 99.
                10                          PIC X    VALUE '/'.
-               10  H1-YEAR                 PIC 99.
-           05                              PIC X(16) VALUE SPACE.
+               10  H1-YEAR                 PIC 9999.
+           05                              PIC X(14) VALUE SPACE.
            05                              PIC X(14) VALUE
                                            'STUDENT REPORT'.
            05                              PIC X(24) VALUE SPACE.
@@ -109,10 +205,16 @@
            05                              PIC X(8) VALUE SPACE.
            05                              PIC X(11) VALUE 'NAME'.
            05                              PIC X(5)  VALUE SPACES.
-           05                              PIC X(8)  VALUE 'SCORE   '.
-           05                              PIC X(8)  VALUE 'SCORE   '.
-           05                              PIC X(8)  VALUE 'SCORE   '.
-           05                              PIC X(8)  VALUE 'SCORE   '.
+      * ONE 4-CHAR COLUMN PER CODE-GRADE-OUT SLOT (UP TO 9 SCORES)
+           05                              PIC X(4)  VALUE 'SC1 '.
+           05                              PIC X(4)  VALUE 'SC2 '.
+           05                              PIC X(4)  VALUE 'SC3 '.
+           05                              PIC X(4)  VALUE 'SC4 '.
+           05                              PIC X(4)  VALUE 'SC5 '.
+           05                              PIC X(4)  VALUE 'SC6 '.
+           05                              PIC X(4)  VALUE 'SC7 '.
+           05                              PIC X(4)  VALUE 'SC8 '.
+           05                              PIC X(4)  VALUE 'SC9 '.
            05                              PIC X(7)  VALUE 'AVERAGE'.
            05                              PIC X(4)  VALUE SPACE.
            05                              PIC X(7)  VALUE 'GRADE'.
@@ -121,23 +223,138 @@
            05                              PIC X(2)   VALUE SPACE.
            05  DL-NAME                     PIC X(20).
            05                              PIC X(3).
-      * CODE DETAIL LINE ARRAY HERE
-           05 CODE-GRADE-OUT                OCCURS 4 TIMES.
-              10 D-GRADE PIC 9(3).
-              10 FILLER PIC X(3) VALUE SPACES.
-           
-           
-
+      * CODE DETAIL LINE ARRAY HERE - SIZED FOR THE WIDEST ROSTER
+      * (OCCURS TIED TO CODE-GRADE-IN's MAX OF 9 SCORES); UNUSED
+      * SLOTS PAST SR-TEST-COUNT PRINT BLANK.
+           05 CODE-GRADE-OUT                OCCURS 9 TIMES.
+              10 D-GRADE PIC 999.
+              10 D-GRADE-ALPHA REDEFINES D-GRADE PIC X(3).
+              10 FILLER PIC X(1) VALUE SPACES.
 
            05  DL-STUDENT-AVERAGE          PIC Z99.
            05                              PIC X(9)    VALUE SPACE.
            05  DL-GRADE                    PIC X.
+      *
+       01  EXCEPTION-HEADING-LINE.
+           05                   PIC X(2)   VALUE SPACE.
+           05                   PIC X(30)  VALUE
+                   'SCORE EXCEPTION LISTING'.
+      *
+       01  EXCEPTION-COLUMN-HEADING.
+           05                   PIC X(2)   VALUE SPACE.
+           05                   PIC X(21)  VALUE 'NAME'.
+           05                   PIC X(6)   VALUE 'CLASS '.
+           05                   PIC X(6)   VALUE 'SCORE '.
+           05                   PIC X(4)   VALUE 'SLOT'.
+      *
+       01  EXCEPTION-LINE.
+           05                   PIC X(2)   VALUE SPACE.
+           05  EL-NAME          PIC X(20).
+           05                   PIC X(1)   VALUE SPACE.
+           05  EL-CLASS-CODE    PIC X(5).
+           05                   PIC X(2)   VALUE SPACE.
+           05  EL-BAD-SCORE     PIC ZZ9.
+           05                   PIC X(4)   VALUE SPACE.
+           05  EL-SLOT          PIC Z9.
+      *
+       01  HONOR-ROLL-HEADING.
+           05                   PIC X(2)   VALUE SPACE.
+           05                   PIC X(20)  VALUE 'HONOR ROLL LISTING'.
+      *
+       01  HONOR-ROLL-COL-HEADING.
+           05                   PIC X(2)   VALUE SPACE.
+           05                   PIC X(21)  VALUE 'NAME'.
+           05                   PIC X(6)   VALUE 'CLASS '.
+           05                   PIC X(7)   VALUE 'AVERAGE'.
+      *
+       01  HR-DETAIL-LINE.
+           05                   PIC X(2)   VALUE SPACE.
+           05  HR-NAME          PIC X(20).
+           05                   PIC X(1)   VALUE SPACE.
+           05  HR-CLASS-CODE    PIC X(5).
+           05                   PIC X(2)   VALUE SPACE.
+           05  HR-AVERAGE       PIC ZZ9.
+      *
+       01  ACADEMIC-ALERT-HEADING.
+           05                   PIC X(2)   VALUE SPACE.
+           05                   PIC X(24)  VALUE
+                   'ACADEMIC ALERT LISTING'.
+      *
+       01  ACADEMIC-ALERT-COL-HEADING.
+           05                   PIC X(2)   VALUE SPACE.
+           05                   PIC X(21)  VALUE 'NAME'.
+           05                   PIC X(6)   VALUE 'CLASS '.
+           05                   PIC X(7)   VALUE 'AVERAGE'.
+      *
+       01  AA-DETAIL-LINE.
+           05                   PIC X(2)   VALUE SPACE.
+           05  AA-NAME          PIC X(20).
+           05                   PIC X(1)   VALUE SPACE.
+           05  AA-CLASS-CODE    PIC X(5).
+           05                   PIC X(2)   VALUE SPACE.
+           05  AA-AVERAGE       PIC ZZ9.
+      *
+       01  CLASS-HEADING-LINE.
+           05                   PIC X(7)   VALUE SPACE.
+           05                   PIC X(7)   VALUE 'CLASS: '.
+           05  CH-CLASS-CODE    PIC X(5).
+      *
+       01  CLASS-TOTAL-LINE.
+           05                   PIC X(5)   VALUE SPACE.
+           05                   PIC X(14)  VALUE 'CLASS SUBTOTAL'.
+           05                   PIC X(2)   VALUE SPACE.
+           05                   PIC X(7)   VALUE 'COUNT: '.
+           05  CT-COUNT         PIC ZZ9.
+           05                   PIC X(3)   VALUE SPACE.
+           05                   PIC X(9)   VALUE 'AVERAGE: '.
+           05  CT-AVERAGE       PIC ZZ9.
       *
        01  STUDENT-TOTAL-LINE.
            05                              PIC X(25)   VALUE
-                            'TOTAL MUMBER OF STUDENTS:'.
+                            'GRAND TOTAL ALL CLASSES:'.
            05                              PIC X(3)    VALUE SPACE.
-           05  ST-TOTAL                    PIC ZZ9.
+           05  ST-TOTAL                    PIC ZZZZ9.
+      *
+       01  HIGH-LOW-LINE.
+           05                   PIC X(11)  VALUE SPACE.
+           05                   PIC X(11)  VALUE 'HIGH SCORE:'.
+           05  HL-HIGH          PIC ZZ9.
+           05                   PIC X(3)   VALUE SPACE.
+           05                   PIC X(10)  VALUE 'LOW SCORE:'.
+           05  HL-LOW           PIC ZZ9.
+      *
+       01  GRADE-DISTRIBUTION-LINE.
+           05                   PIC X(9)   VALUE SPACE.
+           05                   PIC X(19)  VALUE
+                   'GRADE DISTRIBUTION:'.
+      *
+       01  GRADE-DISTRIBUTION-DETAIL.
+           05                   PIC X(11)  VALUE SPACE.
+           05                   PIC X(3)   VALUE 'A: '.
+           05  GD-A             PIC ZZ9.
+           05                   PIC X(3)   VALUE SPACE.
+           05                   PIC X(3)   VALUE 'B: '.
+           05  GD-B             PIC ZZ9.
+           05                   PIC X(3)   VALUE SPACE.
+           05                   PIC X(3)   VALUE 'C: '.
+           05  GD-C             PIC ZZ9.
+           05                   PIC X(3)   VALUE SPACE.
+           05                   PIC X(3)   VALUE 'D: '.
+           05  GD-D             PIC ZZ9.
+           05                   PIC X(3)   VALUE SPACE.
+           05                   PIC X(3)   VALUE 'F: '.
+           05  GD-F             PIC ZZ9.
+      *
+       01  COUNT-MISMATCH-LINE.
+           05                   PIC X(10)  VALUE SPACE.
+           05                   PIC X(21)  VALUE
+                   '** WARNING - EXPECTED'.
+           05                   PIC X(1)   VALUE SPACE.
+           05  WM-EXPECTED      PIC ZZZZ9.
+           05                   PIC X(9)   VALUE ' STUDENTS'.
+           05                   PIC X(7)   VALUE ', READ '.
+           05  WM-ACTUAL        PIC ZZZZ9.
+           05                   PIC X(3)   VALUE ' **'.
 
 
        PROCEDURE DIVISION.
@@ -149,16 +366,22 @@
         .
       *
        200-HSKPING-ROUTINE.
-           OPEN INPUT  STUDENT-FILE
-                OUTPUT STUDENT-REPORT-FILE
+           OPEN OUTPUT STUDENT-REPORT-FILE
+                OUTPUT EXCEPTION-REPORT-FILE
+                OUTPUT HONOR-ROLL-FILE
+                OUTPUT ACADEMIC-ALERT-FILE
+                OUTPUT GPA-EXTRACT-FILE
 
-           ACCEPT WS-CURRENT-DATE FROM DATE
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
 
            MOVE WS-MONTH TO H1-MONTH
            MOVE WS-DAY TO H1-DAY
            MOVE WS-YEAR TO H1-YEAR
 
            PERFORM 300-REPORT-HEADER
+           PERFORM 310-EXCEPTION-REPORT-HEADER
+           PERFORM 320-HONOR-ROLL-HEADER
+           PERFORM 330-ACADEMIC-ALERT-HEADER
        .
       *
        300-REPORT-HEADER.
@@ -168,21 +391,83 @@
            WRITE REPORT-LINE FROM HEADING-1
                AFTER ADVANCING PAGE
            MOVE 2 TO PROPER-SPACING
+           MOVE ZEROS TO WS-LINE-COUNT
 
            PERFORM 500-PRINT-COLUMN-HEADER
        .
+      *
+       310-EXCEPTION-REPORT-HEADER.
+
+           WRITE EXCEPTION-REPORT-LINE FROM EXCEPTION-HEADING-LINE
+               AFTER ADVANCING PAGE
+           WRITE EXCEPTION-REPORT-LINE FROM EXCEPTION-COLUMN-HEADING
+               AFTER ADVANCING 2 LINES
+       .
+      *
+       320-HONOR-ROLL-HEADER.
+
+           WRITE HONOR-ROLL-LINE FROM HONOR-ROLL-HEADING
+               AFTER ADVANCING PAGE
+           WRITE HONOR-ROLL-LINE FROM HONOR-ROLL-COL-HEADING
+               AFTER ADVANCING 2 LINES
+       .
+      *
+       330-ACADEMIC-ALERT-HEADER.
+
+           WRITE ACADEMIC-ALERT-LINE FROM ACADEMIC-ALERT-HEADING
+               AFTER ADVANCING PAGE
+           WRITE ACADEMIC-ALERT-LINE FROM ACADEMIC-ALERT-COL-HEADING
+               AFTER ADVANCING 2 LINES
+       .
       *
        400-READ-STUDENT-FILE.
 
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-CLASS-CODE SR-NAME
+               INPUT PROCEDURE IS 410-SORT-INPUT
+               OUTPUT PROCEDURE IS 450-PROCESS-SORTED-RECORDS
+
+       .
+      *
+       410-SORT-INPUT.
+
+           OPEN INPUT STUDENT-FILE
+
            PERFORM UNTIL NO-MORE-DATA
                READ STUDENT-FILE
                    AT END
                        MOVE 'N' TO EOF-FLAG
                    NOT AT END
-                       PERFORM 600-PROCESS-STUDENT-RECORD
+                       IF IS-TRAILER-RECORD
+                           MOVE TR-EXPECTED-COUNT TO CF-EXPECTED-COUNT
+                       ELSE
+                           MOVE IR-CLASS-CODE TO SR-CLASS-CODE
+                           MOVE IR-NAME TO SR-NAME
+                           MOVE IR-TEST-COUNT TO SR-TEST-COUNT
+                           PERFORM VARYING SUB FROM 1 BY 1
+                               UNTIL SUB > SR-TEST-COUNT
+                             MOVE IR-GRADE-IN(SUB)
+                                 TO CODE-GRADE-IN(SUB)
+                           END-PERFORM
+                           RELEASE SORT-WORK-RECORD
+                       END-IF
                END-READ
            END-PERFORM
 
+           CLOSE STUDENT-FILE
+           MOVE SPACE TO EOF-FLAG
+       .
+      *
+       450-PROCESS-SORTED-RECORDS.
+
+           PERFORM UNTIL NO-MORE-DATA
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 600-PROCESS-STUDENT-RECORD
+               END-RETURN
+           END-PERFORM
        .
       *
        500-PRINT-COLUMN-HEADER.
@@ -193,56 +478,112 @@
       *
        600-PROCESS-STUDENT-RECORD.
 
+      * IF THIS RECORD STARTS A NEW CLASS, CLOSE OUT THE OLD CLASS'S
+      * SUBTOTAL ON ITS OWN PAGE *BEFORE* CHECKING FOR OVERFLOW, SO
+      * THE SUBTOTAL NEVER GETS STRANDED ON A FRESH PAGE AHEAD OF
+      * THE NEW CLASS'S OWN HEADING.
+           IF SR-CLASS-CODE NOT = WS-PREV-CLASS-CODE
+               IF NOT FIRST-RECORD
+                   PERFORM 630-CLASS-SUBTOTAL-ROUTINE
+               END-IF
+           END-IF
+
+           PERFORM 610-CHECK-PAGE-OVERFLOW
+
+      * REPRINT THE CLASS HEADING IF THE PAGE FLIP ABOVE LANDED IN
+      * THE MIDDLE OF A CLASS'S ROSTER. IF THIS RECORD INSTEAD
+      * STARTS A NEW CLASS, THE BLOCK BELOW PRINTS THE HEADING ONCE
+      * ON WHICHEVER PAGE WE ENDED UP ON.
+           IF PAGE-WAS-FLIPPED
+               AND NOT FIRST-RECORD
+               AND SR-CLASS-CODE = WS-PREV-CLASS-CODE
+               PERFORM 620-CLASS-HEADING-ROUTINE
+           END-IF
+
+           IF SR-CLASS-CODE NOT = WS-PREV-CLASS-CODE
+               MOVE SR-CLASS-CODE TO WS-PREV-CLASS-CODE
+               MOVE 'N' TO WS-FIRST-RECORD-FLAG
+               MOVE ZEROS TO CL-AVG-TOTAL
+               MOVE ZEROS TO CL-STUDENT-COUNT
+               PERFORM 620-CLASS-HEADING-ROUTINE
+           END-IF
+
            MOVE SR-NAME TO DL-NAME
 
       *  CODE PERFORM VARYING TO ACCESS THE ARRAY HERE
           MOVE 1 TO SUB
+           MOVE ZEROS TO DF-VALID-COUNT
 
-
-           
            PERFORM VARYING SUB
-           FROM 1 BY 1 UNTIL SUB > 4
-           ADD CODE-GRADE-IN(SUB) TO DF-TEST-TOTAL
-           MOVE CODE-GRADE-IN(SUB) TO CODE-GRADE-OUT(SUB)
-           
-           
+           FROM 1 BY 1 UNTIL SUB > 9
+               IF SUB <= SR-TEST-COUNT
+                   MOVE CODE-GRADE-IN(SUB) TO D-GRADE(SUB)
+                   IF CODE-GRADE-IN(SUB) > 100
+                       PERFORM 615-EXCEPTION-ROUTINE
+                   ELSE
+                       ADD CODE-GRADE-IN(SUB) TO DF-TEST-TOTAL
+                       ADD 1 TO DF-VALID-COUNT
+                   END-IF
+               ELSE
+                   MOVE SPACES TO D-GRADE-ALPHA(SUB)
+               END-IF
            END-PERFORM
-           
-           
 
+      * GET THE AVERAGE HERE
 
+           IF DF-VALID-COUNT > 0
+               COMPUTE DF-AVG = DF-TEST-TOTAL / DF-VALID-COUNT
+           ELSE
+               MOVE ZEROS TO DF-AVG
+           END-IF
 
-      * GET THE AVERAGE HERE
 
-           COMPUTE DF-AVG = DF-TEST-TOTAL / 4
+           MOVE DF-AVG TO DL-STUDENT-AVERAGE
 
+           ADD 1 TO CF-STUDENT-COUNT
 
-           MOVE DF-AVG TO DL-STUDENT-AVERAGE 
+           ADD DF-AVG TO CL-AVG-TOTAL
+           ADD 1 TO CL-STUDENT-COUNT
+
+           IF DF-AVG > GS-HIGH-SCORE
+               MOVE DF-AVG TO GS-HIGH-SCORE
+           END-IF
+           IF DF-AVG < GS-LOW-SCORE
+               MOVE DF-AVG TO GS-LOW-SCORE
+           END-IF
 
-           ADD 1 TO CF-STUDENT-COUNT 
-                              
       * GET THE LETTER GRADE HERE - USE AN EVALUATE TRUE
- 
+
           EVALUATE TRUE
                  WHEN DF-AVG >=90
                      MOVE 'A' TO DL-GRADE
+                     ADD 1 TO GS-COUNT-A
 
                  WHEN DF-AVG >=80 AND DF-AVG <=89
                      MOVE 'B' TO DL-GRADE
+                     ADD 1 TO GS-COUNT-B
 
                  WHEN DF-AVG >=70 AND DF-AVG <=79
                      MOVE 'C' TO DL-GRADE
+                     ADD 1 TO GS-COUNT-C
 
                  WHEN DF-AVG >=60 AND DF-AVG <=69
                      MOVE 'D' TO DL-GRADE
+                     ADD 1 TO GS-COUNT-D
 
                  WHEN DF-AVG <60
                      MOVE 'F' TO DL-GRADE
+                     ADD 1 TO GS-COUNT-F
                  
          END-EVALUATE
 
+           IF DF-AVG >= 90
+               PERFORM 640-HONOR-ROLL-ROUTINE
+           END-IF
 
-
+           IF DL-GRADE = 'F'
+               PERFORM 650-ACADEMIC-ALERT-ROUTINE
+           END-IF
 
 
            
@@ -251,25 +592,153 @@
            PERFORM 700-WRITE-A-LINE
            MOVE 1 TO PROPER-SPACING
 
+           PERFORM 660-GPA-EXTRACT-ROUTINE
+
            MOVE ZEROS TO DF-AVG
            MOVE ZEROS TO DF-TEST-TOTAL
 
            .
+      *
+       660-GPA-EXTRACT-ROUTINE.
+
+           MOVE SPACES TO GPA-EXTRACT-RECORD
+           MOVE SR-CLASS-CODE TO GE-CLASS-CODE
+           MOVE SR-NAME TO GE-NAME
+           MOVE DF-AVG TO GE-AVG
+           MOVE DL-GRADE TO GE-GRADE
+           WRITE GPA-EXTRACT-RECORD
+           .
+      *
+       610-CHECK-PAGE-OVERFLOW.
+
+      * BARE PAGE-FLIP CHECK ONLY - CALLERS THAT NEED A CLASS
+      * HEADING REPRINTED ON THE NEW PAGE CHECK PAGE-WAS-FLIPPED
+      * THEMSELVES, SINCE 800-FINAL-ROUTINE ALSO USES THIS CHECK
+      * AND MUST NOT TRIGGER A SPURIOUS CLASS HEADING AT END OF RUN.
+           MOVE 'N' TO WS-PAGE-FLIPPED-FLAG
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM 300-REPORT-HEADER
+               MOVE 'Y' TO WS-PAGE-FLIPPED-FLAG
+           END-IF
+           .
+      *
+       615-EXCEPTION-ROUTINE.
+
+           MOVE SR-NAME TO EL-NAME
+           MOVE SR-CLASS-CODE TO EL-CLASS-CODE
+           MOVE CODE-GRADE-IN(SUB) TO EL-BAD-SCORE
+           MOVE SUB TO EL-SLOT
+           WRITE EXCEPTION-REPORT-LINE FROM EXCEPTION-LINE
+               AFTER ADVANCING 1 LINE
+           .
+      *
+       620-CLASS-HEADING-ROUTINE.
+
+           MOVE SR-CLASS-CODE TO CH-CLASS-CODE
+           MOVE CLASS-HEADING-LINE TO REPORT-LINE
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 700-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+           .
+      *
+       630-CLASS-SUBTOTAL-ROUTINE.
+
+           IF CL-STUDENT-COUNT > 0
+               COMPUTE CL-CLASS-AVERAGE =
+                   CL-AVG-TOTAL / CL-STUDENT-COUNT
+           ELSE
+               MOVE ZEROS TO CL-CLASS-AVERAGE
+           END-IF
+
+           MOVE CL-STUDENT-COUNT TO CT-COUNT
+           MOVE CL-CLASS-AVERAGE TO CT-AVERAGE
+           MOVE CLASS-TOTAL-LINE TO REPORT-LINE
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 700-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+           .
+      *
+       640-HONOR-ROLL-ROUTINE.
+
+           MOVE SR-NAME TO HR-NAME
+           MOVE SR-CLASS-CODE TO HR-CLASS-CODE
+           MOVE DF-AVG TO HR-AVERAGE
+           WRITE HONOR-ROLL-LINE FROM HR-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           .
+      *
+       650-ACADEMIC-ALERT-ROUTINE.
+
+           MOVE SR-NAME TO AA-NAME
+           MOVE SR-CLASS-CODE TO AA-CLASS-CODE
+           MOVE DF-AVG TO AA-AVERAGE
+           WRITE ACADEMIC-ALERT-LINE FROM AA-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           .
       *
        700-WRITE-A-LINE.
            WRITE REPORT-LINE
                AFTER ADVANCING PROPER-SPACING
+           ADD PROPER-SPACING TO WS-LINE-COUNT
            .
       *
        800-FINAL-ROUTINE.
 
+      * A PAGE CAN BE EXACTLY FULL WHEN THE LAST STUDENT RECORD IS
+      * PROCESSED, SINCE NOTHING TRIGGERS 610-CHECK-PAGE-OVERFLOW
+      * AGAIN AFTER 400-READ-STUDENT-FILE FINISHES. CHECK HERE TOO
+      * SO THE CLOSING SUBTOTAL AND SUMMARY LINES DON'T OVERRUN THE
+      * CONFIGURED PAGE SIZE.
+         PERFORM 610-CHECK-PAGE-OVERFLOW
+
+         IF NOT FIRST-RECORD
+             PERFORM 630-CLASS-SUBTOTAL-ROUTINE
+         END-IF
+
          MOVE CF-STUDENT-COUNT TO ST-TOTAL
          MOVE STUDENT-TOTAL-LINE TO REPORT-LINE
          MOVE 2 TO PROPER-SPACING
          PERFORM 700-WRITE-A-LINE
 
-           CLOSE STUDENT-FILE
-                 STUDENT-REPORT-FILE
+      * IF NO STUDENTS WERE READ, GS-HIGH-SCORE/GS-LOW-SCORE NEVER
+      * MOVED OFF THEIR INITIAL SENTINELS - SKIP BOTH SUMMARY LINES
+      * RATHER THAN PRINT A NONSENSICAL HIGH/LOW OR AN ALL-ZERO
+      * DISTRIBUTION.
+         IF CF-STUDENT-COUNT > 0
+             MOVE GS-HIGH-SCORE TO HL-HIGH
+             MOVE GS-LOW-SCORE TO HL-LOW
+             MOVE HIGH-LOW-LINE TO REPORT-LINE
+             MOVE 1 TO PROPER-SPACING
+             PERFORM 700-WRITE-A-LINE
+
+             MOVE GRADE-DISTRIBUTION-LINE TO REPORT-LINE
+             MOVE 1 TO PROPER-SPACING
+             PERFORM 700-WRITE-A-LINE
+
+             MOVE GS-COUNT-A TO GD-A
+             MOVE GS-COUNT-B TO GD-B
+             MOVE GS-COUNT-C TO GD-C
+             MOVE GS-COUNT-D TO GD-D
+             MOVE GS-COUNT-F TO GD-F
+             MOVE GRADE-DISTRIBUTION-DETAIL TO REPORT-LINE
+             MOVE 1 TO PROPER-SPACING
+             PERFORM 700-WRITE-A-LINE
+         END-IF
+
+         IF CF-EXPECTED-COUNT >= ZERO
+             AND CF-EXPECTED-COUNT NOT = CF-STUDENT-COUNT
+             MOVE CF-EXPECTED-COUNT TO WM-EXPECTED
+             MOVE CF-STUDENT-COUNT TO WM-ACTUAL
+             MOVE COUNT-MISMATCH-LINE TO REPORT-LINE
+             MOVE 2 TO PROPER-SPACING
+             PERFORM 700-WRITE-A-LINE
+         END-IF
+
+           CLOSE STUDENT-REPORT-FILE
+                 EXCEPTION-REPORT-FILE
+                 HONOR-ROLL-FILE
+                 ACADEMIC-ALERT-FILE
+                 GPA-EXTRACT-FILE
 
             STOP RUN
             .
